@@ -0,0 +1,39 @@
+      ******************************************************************
+      * TLOGTRAN.cpy
+      * Transaction layout for TLOGMAINT add/change transactions
+      * against the HAYNIE R&D Test Log (TLOG).
+      ******************************************************************
+       01  TLOG-TRANSACTION.
+           05  TRAN-CODE                    PIC X(1).
+               88  TRAN-CODE-ADD                VALUE 'A'.
+               88  TRAN-CODE-CHANGE             VALUE 'C'.
+           05  TRAN-RECORD-ID                PIC 9(6).
+           05  TRAN-CATEGORY                 PIC X(28).
+           05  TRAN-GROUP                    PIC X(28).
+           05  TRAN-AUTHOR                   PIC X(28).
+           05  TRAN-EMAIL                    PIC X(28).
+           05  TRAN-DATE.
+               10  TRAN-YEAR                 PIC 9(4).
+               10  TRAN-MONTH                PIC 9(2).
+               10  TRAN-DAY                  PIC 9(2).
+           05  TRAN-SUBJECT                  PIC X(66).
+           05  TRAN-NOTES.
+               10  TRAN-NOTE-1               PIC X(77).
+               10  TRAN-NOTE-2               PIC X(77).
+               10  TRAN-NOTE-3               PIC X(77).
+               10  TRAN-NOTE-4               PIC X(77).
+               10  TRAN-NOTE-5               PIC X(77).
+               10  TRAN-NOTE-6               PIC X(77).
+               10  TRAN-NOTE-7               PIC X(77).
+               10  TRAN-NOTE-8               PIC X(77).
+               10  TRAN-NOTE-9               PIC X(77).
+               10  TRAN-NOTE-10              PIC X(77).
+               10  TRAN-NOTE-11              PIC X(77).
+               10  TRAN-NOTE-12              PIC X(77).
+               10  TRAN-NOTE-13              PIC X(77).
+               10  TRAN-NOTE-14              PIC X(77).
+           05  TRAN-NOTES-TBL REDEFINES TRAN-NOTES.
+               10  TRAN-NOTE-TBL              PIC X(77)
+                   OCCURS 14 TIMES.
+           05  TRAN-STATUS                   PIC X(8).
+      ******************************************************************
