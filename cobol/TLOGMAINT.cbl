@@ -0,0 +1,309 @@
+      ******************************************************************
+      * PROGRAM-ID : TLOGMAINT
+      * Batch maintenance program for the HAYNIE R&D Test Log (TLOG).
+      * Matches a sorted add/change transaction file (TLOGTRAN), keyed
+      * on TEST-RECORD-ID / TRAN-RECORD-ID, against the current TLOG
+      * master and writes a new TLOG master (TLOGNEW) with the
+      * transactions applied. This is the standard sequential
+      * master-file update pattern: both the master and the
+      * transaction file must be in ascending TEST-RECORD-ID order.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLOGMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO TLOG.
+           SELECT TRANFILE ASSIGN TO TLOGTRAN.
+           SELECT OUTFILE ASSIGN TO TLOGNEW.
+           SELECT RPTFILE ASSIGN TO MAINTRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INFILE
+           RECORDING MODE F.
+
+       COPY TLOG.
+      ******************************************************************
+       FD TRANFILE
+           RECORDING MODE F.
+
+       COPY TLOGTRAN.
+      ******************************************************************
+       FD OUTFILE
+           RECORDING MODE F.
+
+       01  OUTFILE-RECORD              PIC X(1278).
+      ******************************************************************
+       FD RPTFILE
+           RECORDING MODE V.
+
+       01  RPT-RECORD                  PIC X(200).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+       COPY TLOG
+           REPLACING ==HRD-TEST-TRACKING-RECORD==
+                  BY ==HRD-NEW-TEST-TRACKING-RECORD==
+                     ==TEST-RECORD-ID== BY ==NEW-TEST-RECORD-ID==
+                     ==TEST-CATEGORY==  BY ==NEW-TEST-CATEGORY==
+                     ==TEST-GROUP==     BY ==NEW-TEST-GROUP==
+                     ==TEST-AUTHOR==    BY ==NEW-TEST-AUTHOR==
+                     ==TEST-EMAIL==     BY ==NEW-TEST-EMAIL==
+                     ==TEST-DATE==      BY ==NEW-TEST-DATE==
+                     ==TEST-DATE-NUM==  BY ==NEW-TEST-DATE-NUM==
+                     ==TEST-YEAR==      BY ==NEW-TEST-YEAR==
+                     ==TEST-MONTH==     BY ==NEW-TEST-MONTH==
+                     ==TEST-DAY==       BY ==NEW-TEST-DAY==
+                     ==TEST-SUBJECT==   BY ==NEW-TEST-SUBJECT==
+                     ==TEST-NOTES-TBL== BY ==NEW-TEST-NOTES-TBL==
+                     ==TEST-NOTE-TBL==  BY ==NEW-TEST-NOTE-TBL==
+                     ==TEST-NOTES==     BY ==NEW-TEST-NOTES==
+                     ==TEST-NOTE-1==    BY ==NEW-TEST-NOTE-1==
+                     ==TEST-NOTE-2==    BY ==NEW-TEST-NOTE-2==
+                     ==TEST-NOTE-3==    BY ==NEW-TEST-NOTE-3==
+                     ==TEST-NOTE-4==    BY ==NEW-TEST-NOTE-4==
+                     ==TEST-NOTE-5==    BY ==NEW-TEST-NOTE-5==
+                     ==TEST-NOTE-6==    BY ==NEW-TEST-NOTE-6==
+                     ==TEST-NOTE-7==    BY ==NEW-TEST-NOTE-7==
+                     ==TEST-NOTE-8==    BY ==NEW-TEST-NOTE-8==
+                     ==TEST-NOTE-9==    BY ==NEW-TEST-NOTE-9==
+                     ==TEST-NOTE-10==   BY ==NEW-TEST-NOTE-10==
+                     ==TEST-NOTE-11==   BY ==NEW-TEST-NOTE-11==
+                     ==TEST-NOTE-12==   BY ==NEW-TEST-NOTE-12==
+                     ==TEST-NOTE-13==   BY ==NEW-TEST-NOTE-13==
+                     ==TEST-NOTE-14==   BY ==NEW-TEST-NOTE-14==
+                     ==TEST-STATUS-OPEN==
+                  BY ==NEW-TEST-STATUS-OPEN==
+                     ==TEST-STATUS-RESOLVED==
+                  BY ==NEW-TEST-STATUS-RESOLVED==
+                     ==TEST-STATUS==    BY ==NEW-TEST-STATUS==.
+      ******************************************************************
+       01  SWITCHES.
+           05  MASTER-EOF-SWITCH       PIC X(1) VALUE 'N'.
+           05  TRAN-EOF-SWITCH         PIC X(1) VALUE 'N'.
+       01  WS-COUNTERS.
+           05  WS-APPLIED-COUNT        PIC 9(6) VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-LAST-ADD-ID          PIC 9(6) VALUE ZERO.
+       01  WS-TRAN-LOG-FIELDS.
+           05  WS-TRAN-ACTION          PIC X(10) VALUE SPACES.
+           05  WS-TRAN-REASON          PIC X(30) VALUE SPACES.
+       01  WS-NOTE-IDX                 PIC 9(2).
+       01  HEADER-1.
+           05  FILLER                  PIC X(100)
+               VALUE  'HAYNIE RESEARCH & DEVELOPMENT'.
+       01  HEADER-2.
+           05  FILLER                  PIC X(100)
+               VALUE  'TEST LOG MAINTENANCE ACTIVITY REPORT'.
+       01  HEADER-3.
+           05  FILLER                  PIC X(8)
+               VALUE  'ID'.
+           05  FILLER                  PIC X(4)
+               VALUE  'CD'.
+           05  FILLER                  PIC X(12)
+               VALUE  'ACTION'.
+           05  FILLER                  PIC X(32)
+               VALUE  'REASON'.
+       01  HEADER-4.
+           05  FILLER                  PIC X(8)
+               VALUE '--------'.
+           05  FILLER                  PIC X(4)
+               VALUE '----'.
+           05  FILLER                  PIC X(12)
+               VALUE '------------'.
+           05  FILLER                  PIC X(32)
+               VALUE '--------------------------------'.
+       01  TRAN-LOG-LINE.
+           05  TLOG-ID-OUT             PIC X(6).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  TLOG-CODE-OUT           PIC X(1).
+           05  FILLER                  PIC X(3)
+               VALUE SPACES.
+           05  TLOG-ACTION-OUT         PIC X(10).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  TLOG-REASON-OUT         PIC X(30).
+       01  SUMMARY-LINE.
+           05  FILLER                  PIC X(22)
+               VALUE  'TRANSACTIONS APPLIED :'.
+           05  SUM-APPLIED-OUT         PIC ZZZ,ZZ9.
+       01  SUMMARY-LINE-2.
+           05  FILLER                  PIC X(22)
+               VALUE  'TRANSACTIONS REJECTED:'.
+           05  SUM-REJECT-OUT          PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT INFILE
+           OPEN INPUT TRANFILE
+           OPEN OUTPUT OUTFILE
+           OPEN OUTPUT RPTFILE
+           PERFORM PRINT-TITLE
+           PERFORM READ-MASTER
+           PERFORM READ-TRAN
+           PERFORM PROCESS-RECORDS
+               UNTIL MASTER-EOF-SWITCH = 'Y' AND TRAN-EOF-SWITCH = 'Y'
+           PERFORM PRINT-SUMMARY
+           CLOSE INFILE TRANFILE OUTFILE RPTFILE
+           STOP RUN.
+      ******************************************************************
+       PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN MASTER-EOF-SWITCH = 'Y'
+                   PERFORM APPLY-TRAN-NO-MASTER
+                   PERFORM READ-TRAN
+               WHEN TRAN-EOF-SWITCH = 'Y'
+                   PERFORM COPY-MASTER-RECORD
+                   PERFORM READ-MASTER
+               WHEN TEST-RECORD-ID < TRAN-RECORD-ID
+                   PERFORM COPY-MASTER-RECORD
+                   PERFORM READ-MASTER
+               WHEN TEST-RECORD-ID > TRAN-RECORD-ID
+                   PERFORM APPLY-TRAN-NO-MASTER
+                   PERFORM READ-TRAN
+               WHEN OTHER
+                   PERFORM APPLY-TRAN-MATCHED-MASTER
+                   PERFORM READ-MASTER
+                   PERFORM READ-TRAN
+           END-EVALUATE.
+      ******************************************************************
+       READ-MASTER.
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO MASTER-EOF-SWITCH
+           END-READ.
+      ******************************************************************
+       READ-TRAN.
+           READ TRANFILE
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-SWITCH
+           END-READ.
+      ******************************************************************
+       COPY-MASTER-RECORD.
+           MOVE HRD-TEST-TRACKING-RECORD TO OUTFILE-RECORD.
+           WRITE OUTFILE-RECORD.
+      ******************************************************************
+       APPLY-TRAN-NO-MASTER.
+           IF TRAN-CODE-ADD
+               IF TRAN-RECORD-ID = WS-LAST-ADD-ID
+                   MOVE 'REJECTED' TO WS-TRAN-ACTION
+                   MOVE 'DUPLICATE ADD IN TRAN FILE' TO WS-TRAN-REASON
+                   PERFORM WRITE-TRAN-LOG
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   PERFORM BUILD-ADDED-RECORD
+                   MOVE TRAN-RECORD-ID TO WS-LAST-ADD-ID
+                   MOVE 'ADDED' TO WS-TRAN-ACTION
+                   MOVE SPACES TO WS-TRAN-REASON
+                   PERFORM WRITE-TRAN-LOG
+                   ADD 1 TO WS-APPLIED-COUNT
+               END-IF
+           ELSE
+               MOVE 'REJECTED' TO WS-TRAN-ACTION
+               MOVE 'NO MATCHING MASTER RECORD' TO WS-TRAN-REASON
+               PERFORM WRITE-TRAN-LOG
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+      ******************************************************************
+       APPLY-TRAN-MATCHED-MASTER.
+           IF TRAN-CODE-CHANGE
+               PERFORM BUILD-CHANGED-RECORD
+               MOVE 'CHANGED' TO WS-TRAN-ACTION
+               MOVE SPACES TO WS-TRAN-REASON
+               PERFORM WRITE-TRAN-LOG
+               ADD 1 TO WS-APPLIED-COUNT
+           ELSE
+               PERFORM COPY-MASTER-RECORD
+               MOVE 'REJECTED' TO WS-TRAN-ACTION
+               MOVE 'DUPLICATE ADD - ID EXISTS' TO WS-TRAN-REASON
+               PERFORM WRITE-TRAN-LOG
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+      ******************************************************************
+       BUILD-ADDED-RECORD.
+           MOVE TRAN-RECORD-ID TO NEW-TEST-RECORD-ID.
+           MOVE TRAN-CATEGORY TO NEW-TEST-CATEGORY.
+           MOVE TRAN-GROUP TO NEW-TEST-GROUP.
+           MOVE TRAN-AUTHOR TO NEW-TEST-AUTHOR.
+           MOVE TRAN-EMAIL TO NEW-TEST-EMAIL.
+           MOVE TRAN-DATE TO NEW-TEST-DATE.
+           MOVE TRAN-SUBJECT TO NEW-TEST-SUBJECT.
+           MOVE TRAN-NOTES TO NEW-TEST-NOTES.
+           IF TRAN-STATUS = SPACES
+               MOVE 'OPEN' TO NEW-TEST-STATUS
+           ELSE
+               MOVE TRAN-STATUS TO NEW-TEST-STATUS
+           END-IF.
+           MOVE HRD-NEW-TEST-TRACKING-RECORD TO OUTFILE-RECORD.
+           WRITE OUTFILE-RECORD.
+      ******************************************************************
+       BUILD-CHANGED-RECORD.
+           MOVE HRD-TEST-TRACKING-RECORD
+               TO HRD-NEW-TEST-TRACKING-RECORD.
+           IF TRAN-CATEGORY NOT = SPACES
+               MOVE TRAN-CATEGORY TO NEW-TEST-CATEGORY
+           END-IF.
+           IF TRAN-GROUP NOT = SPACES
+               MOVE TRAN-GROUP TO NEW-TEST-GROUP
+           END-IF.
+           IF TRAN-AUTHOR NOT = SPACES
+               MOVE TRAN-AUTHOR TO NEW-TEST-AUTHOR
+           END-IF.
+           IF TRAN-EMAIL NOT = SPACES
+               MOVE TRAN-EMAIL TO NEW-TEST-EMAIL
+           END-IF.
+           IF TRAN-YEAR NOT = ZERO
+               MOVE TRAN-DATE TO NEW-TEST-DATE
+           END-IF.
+           IF TRAN-SUBJECT NOT = SPACES
+               MOVE TRAN-SUBJECT TO NEW-TEST-SUBJECT
+           END-IF.
+           PERFORM VARYING WS-NOTE-IDX FROM 1 BY 1
+                   UNTIL WS-NOTE-IDX > 14
+               IF TRAN-NOTE-TBL (WS-NOTE-IDX) NOT = SPACES
+                   MOVE TRAN-NOTE-TBL (WS-NOTE-IDX)
+                       TO NEW-TEST-NOTE-TBL (WS-NOTE-IDX)
+               END-IF
+           END-PERFORM.
+           IF TRAN-STATUS NOT = SPACES
+               MOVE TRAN-STATUS TO NEW-TEST-STATUS
+           END-IF.
+           MOVE HRD-NEW-TEST-TRACKING-RECORD TO OUTFILE-RECORD.
+           WRITE OUTFILE-RECORD.
+      ******************************************************************
+       WRITE-TRAN-LOG.
+           MOVE TRAN-RECORD-ID TO TLOG-ID-OUT.
+           MOVE TRAN-CODE TO TLOG-CODE-OUT.
+           MOVE WS-TRAN-ACTION TO TLOG-ACTION-OUT.
+           MOVE WS-TRAN-REASON TO TLOG-REASON-OUT.
+           MOVE TRAN-LOG-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+      ******************************************************************
+       PRINT-TITLE.
+           MOVE HEADER-1 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE HEADER-2 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE HEADER-3 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE HEADER-4 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+      ******************************************************************
+       PRINT-SUMMARY.
+           MOVE WS-APPLIED-COUNT TO SUM-APPLIED-OUT.
+           MOVE WS-REJECT-COUNT TO SUM-REJECT-OUT.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SUMMARY-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SUMMARY-LINE-2 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+      ******************************************************************
