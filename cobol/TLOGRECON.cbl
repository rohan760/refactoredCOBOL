@@ -0,0 +1,289 @@
+      ******************************************************************
+      * PROGRAM-ID : TLOGRECON
+      * Day-over-day reconciliation report for the HAYNIE R&D Test Log
+      * (TLOG). Compares today's TLOG against yesterday's snapshot
+      * extract (TLOGYEST) by TEST-RECORD-ID and reports records that
+      * are new since yesterday, plus records whose TEST-CATEGORY,
+      * TEST-GROUP, TEST-AUTHOR, or TEST-SUBJECT changed. Also writes
+      * today's TLOG back out as TLOGSNAP, the snapshot to be carried
+      * forward as tomorrow's TLOGYEST (the same "new master replaces
+      * old" handoff TLOGMAINT uses for TLOGNEW/TLOG). Both TLOG and
+      * TLOGYEST must be in ascending TEST-RECORD-ID order, the same
+      * assumption TLOGMAINT and TLOGEDIT already rely on. If TLOGYEST
+      * does not exist yet (first run), every TLOG record is reported
+      * as newly added.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLOGRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO TLOG.
+           SELECT YESTFILE ASSIGN TO TLOGYEST
+               FILE STATUS IS WS-YEST-STATUS.
+           SELECT SNAPFILE ASSIGN TO TLOGSNAP.
+           SELECT RPTFILE ASSIGN TO RECONRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INFILE
+           RECORDING MODE F.
+
+       COPY TLOG.
+      ******************************************************************
+       FD YESTFILE
+           RECORDING MODE F.
+
+       COPY TLOG
+           REPLACING ==HRD-TEST-TRACKING-RECORD==
+                  BY ==HRD-YEST-TRACKING-RECORD==
+                     ==TEST-RECORD-ID== BY ==YEST-RECORD-ID==
+                     ==TEST-CATEGORY==  BY ==YEST-CATEGORY==
+                     ==TEST-GROUP==     BY ==YEST-GROUP==
+                     ==TEST-AUTHOR==    BY ==YEST-AUTHOR==
+                     ==TEST-EMAIL==     BY ==YEST-EMAIL==
+                     ==TEST-DATE==      BY ==YEST-DATE==
+                     ==TEST-DATE-NUM==  BY ==YEST-DATE-NUM==
+                     ==TEST-YEAR==      BY ==YEST-YEAR==
+                     ==TEST-MONTH==     BY ==YEST-MONTH==
+                     ==TEST-DAY==       BY ==YEST-DAY==
+                     ==TEST-SUBJECT==   BY ==YEST-SUBJECT==
+                     ==TEST-NOTES-TBL== BY ==YEST-NOTES-TBL==
+                     ==TEST-NOTE-TBL==  BY ==YEST-NOTE-TBL==
+                     ==TEST-NOTES==     BY ==YEST-NOTES==
+                     ==TEST-NOTE-1==    BY ==YEST-NOTE-1==
+                     ==TEST-NOTE-2==    BY ==YEST-NOTE-2==
+                     ==TEST-NOTE-3==    BY ==YEST-NOTE-3==
+                     ==TEST-NOTE-4==    BY ==YEST-NOTE-4==
+                     ==TEST-NOTE-5==    BY ==YEST-NOTE-5==
+                     ==TEST-NOTE-6==    BY ==YEST-NOTE-6==
+                     ==TEST-NOTE-7==    BY ==YEST-NOTE-7==
+                     ==TEST-NOTE-8==    BY ==YEST-NOTE-8==
+                     ==TEST-NOTE-9==    BY ==YEST-NOTE-9==
+                     ==TEST-NOTE-10==   BY ==YEST-NOTE-10==
+                     ==TEST-NOTE-11==   BY ==YEST-NOTE-11==
+                     ==TEST-NOTE-12==   BY ==YEST-NOTE-12==
+                     ==TEST-NOTE-13==   BY ==YEST-NOTE-13==
+                     ==TEST-NOTE-14==   BY ==YEST-NOTE-14==
+                     ==TEST-STATUS-OPEN==
+                  BY ==YEST-STATUS-OPEN==
+                     ==TEST-STATUS-RESOLVED==
+                  BY ==YEST-STATUS-RESOLVED==
+                     ==TEST-STATUS==    BY ==YEST-STATUS==.
+      ******************************************************************
+       FD SNAPFILE
+           RECORDING MODE F.
+
+       01  SNAPFILE-RECORD             PIC X(1278).
+      ******************************************************************
+       FD RPTFILE
+           RECORDING MODE V.
+
+       01  RPT-RECORD                  PIC X(200).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  MASTER-EOF-SWITCH       PIC X(1) VALUE 'N'.
+           05  YEST-EOF-SWITCH         PIC X(1) VALUE 'N'.
+           05  WS-YEST-OPEN-SW         PIC X(1) VALUE 'N'.
+       01  WS-YEST-CONTROL.
+           05  WS-YEST-STATUS          PIC X(2) VALUE SPACES.
+       01  WS-COUNTERS.
+           05  WS-ADDED-COUNT          PIC 9(6) VALUE ZERO.
+           05  WS-CHANGED-COUNT        PIC 9(6) VALUE ZERO.
+       01  WS-COMPARE-FIELDS.
+           05  WS-CHANGED-FIELDS       PIC X(40) VALUE SPACES.
+           05  WS-CHG-PTR              PIC 9(3).
+       01  HEADER-1.
+           05  FILLER                  PIC X(100)
+               VALUE  'HAYNIE RESEARCH & DEVELOPMENT'.
+       01  HEADER-2.
+           05  FILLER                  PIC X(100)
+               VALUE  'TEST LOG RECONCILIATION REPORT'.
+       01  HEADER-3.
+           05  FILLER                  PIC X(8)
+               VALUE  'ID'.
+           05  FILLER                  PIC X(10)
+               VALUE  'ACTION'.
+           05  FILLER                  PIC X(30)
+               VALUE  'CATEGORY'.
+           05  FILLER                  PIC X(30)
+               VALUE  'GROUP'.
+           05  FILLER                  PIC X(40)
+               VALUE  'FIELDS CHANGED'.
+       01  HEADER-4.
+           05  FILLER                  PIC X(8)
+               VALUE '--------'.
+           05  FILLER                  PIC X(10)
+               VALUE '----------'.
+           05  FILLER                  PIC X(30)
+               VALUE '------------------------------'.
+           05  FILLER                  PIC X(30)
+               VALUE '------------------------------'.
+           05  FILLER                  PIC X(40)
+               VALUE '----------------------------------------'.
+       01  RECON-LOG-LINE.
+           05  RCN-ID-OUT              PIC X(6).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  RCN-ACTION-OUT          PIC X(10).
+           05  RCN-CATEGORY-OUT        PIC X(28).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  RCN-GROUP-OUT           PIC X(28).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  RCN-FIELDS-OUT          PIC X(40).
+       01  SUMMARY-LINE.
+           05  FILLER                  PIC X(22)
+               VALUE  'RECORDS ADDED        :'.
+           05  SUM-ADDED-OUT           PIC ZZZ,ZZ9.
+       01  SUMMARY-LINE-2.
+           05  FILLER                  PIC X(22)
+               VALUE  'RECORDS CHANGED      :'.
+           05  SUM-CHANGED-OUT         PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT INFILE
+           OPEN OUTPUT SNAPFILE
+           OPEN OUTPUT RPTFILE
+           PERFORM PRINT-TITLE
+           PERFORM OPEN-YEST-FILE
+           PERFORM READ-MASTER
+           PERFORM READ-YEST
+           PERFORM PROCESS-RECORDS
+               UNTIL MASTER-EOF-SWITCH = 'Y' AND YEST-EOF-SWITCH = 'Y'
+           PERFORM PRINT-SUMMARY
+           IF WS-YEST-OPEN-SW = 'Y'
+               CLOSE YESTFILE
+           END-IF
+           CLOSE INFILE SNAPFILE RPTFILE
+           STOP RUN.
+      ******************************************************************
+       OPEN-YEST-FILE.
+           MOVE 'N' TO WS-YEST-OPEN-SW.
+           OPEN INPUT YESTFILE
+           IF WS-YEST-STATUS = '00'
+               MOVE 'Y' TO WS-YEST-OPEN-SW
+           ELSE
+               MOVE 'Y' TO YEST-EOF-SWITCH
+           END-IF.
+      ******************************************************************
+       PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN MASTER-EOF-SWITCH = 'Y'
+                   PERFORM READ-YEST
+               WHEN YEST-EOF-SWITCH = 'Y'
+                   PERFORM REPORT-ADDED-RECORD
+                   PERFORM COPY-TO-SNAPSHOT
+                   PERFORM READ-MASTER
+               WHEN TEST-RECORD-ID < YEST-RECORD-ID
+                   PERFORM REPORT-ADDED-RECORD
+                   PERFORM COPY-TO-SNAPSHOT
+                   PERFORM READ-MASTER
+               WHEN TEST-RECORD-ID > YEST-RECORD-ID
+                   PERFORM READ-YEST
+               WHEN OTHER
+                   PERFORM COMPARE-FIELDS
+                   IF WS-CHANGED-FIELDS NOT = SPACES
+                       PERFORM REPORT-CHANGED-RECORD
+                   END-IF
+                   PERFORM COPY-TO-SNAPSHOT
+                   PERFORM READ-MASTER
+                   PERFORM READ-YEST
+           END-EVALUATE.
+      ******************************************************************
+       READ-MASTER.
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO MASTER-EOF-SWITCH
+           END-READ.
+      ******************************************************************
+       READ-YEST.
+           IF WS-YEST-OPEN-SW = 'Y'
+               READ YESTFILE
+                   AT END
+                       MOVE 'Y' TO YEST-EOF-SWITCH
+               END-READ
+           END-IF.
+      ******************************************************************
+       COMPARE-FIELDS.
+           MOVE SPACES TO WS-CHANGED-FIELDS.
+           MOVE 1 TO WS-CHG-PTR.
+           IF TEST-CATEGORY NOT = YEST-CATEGORY
+               STRING 'CATEGORY ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS
+                   WITH POINTER WS-CHG-PTR
+               END-STRING
+           END-IF.
+           IF TEST-GROUP NOT = YEST-GROUP
+               STRING 'GROUP ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS
+                   WITH POINTER WS-CHG-PTR
+               END-STRING
+           END-IF.
+           IF TEST-AUTHOR NOT = YEST-AUTHOR
+               STRING 'AUTHOR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS
+                   WITH POINTER WS-CHG-PTR
+               END-STRING
+           END-IF.
+           IF TEST-SUBJECT NOT = YEST-SUBJECT
+               STRING 'SUBJECT ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS
+                   WITH POINTER WS-CHG-PTR
+               END-STRING
+           END-IF.
+      ******************************************************************
+       REPORT-ADDED-RECORD.
+           MOVE TEST-RECORD-ID TO RCN-ID-OUT.
+           MOVE 'ADDED' TO RCN-ACTION-OUT.
+           MOVE TEST-CATEGORY TO RCN-CATEGORY-OUT.
+           MOVE TEST-GROUP TO RCN-GROUP-OUT.
+           MOVE SPACES TO RCN-FIELDS-OUT.
+           MOVE RECON-LOG-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           ADD 1 TO WS-ADDED-COUNT.
+      ******************************************************************
+       REPORT-CHANGED-RECORD.
+           MOVE TEST-RECORD-ID TO RCN-ID-OUT.
+           MOVE 'CHANGED' TO RCN-ACTION-OUT.
+           MOVE TEST-CATEGORY TO RCN-CATEGORY-OUT.
+           MOVE TEST-GROUP TO RCN-GROUP-OUT.
+           MOVE WS-CHANGED-FIELDS TO RCN-FIELDS-OUT.
+           MOVE RECON-LOG-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           ADD 1 TO WS-CHANGED-COUNT.
+      ******************************************************************
+       COPY-TO-SNAPSHOT.
+           MOVE HRD-TEST-TRACKING-RECORD TO SNAPFILE-RECORD.
+           WRITE SNAPFILE-RECORD.
+      ******************************************************************
+       PRINT-TITLE.
+           MOVE HEADER-1 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE HEADER-2 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE HEADER-3 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE HEADER-4 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+      ******************************************************************
+       PRINT-SUMMARY.
+           MOVE WS-ADDED-COUNT TO SUM-ADDED-OUT.
+           MOVE WS-CHANGED-COUNT TO SUM-CHANGED-OUT.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SUMMARY-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SUMMARY-LINE-2 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+      ******************************************************************
