@@ -18,6 +18,16 @@
       ******************************************************************
            SELECT OUTFILE ASSIGN TO RPTFILE.
       ******************************************************************
+           SELECT CHKPTFILE ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+      ******************************************************************
+           SELECT PARMFILE ASSIGN TO RUNPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+      ******************************************************************
+           SELECT CSVFILE ASSIGN TO CSVOUT.
+      ******************************************************************
 
        DATA DIVISION.
        FILE SECTION.
@@ -61,7 +71,37 @@
 
       ******************************************************************
       * PATH : .../zOS Cobol/TLOGRPT.cbl
-       01  OUTFILE-RECORD              PIC X(200).
+       01  OUTFILE-RECORD              PIC X(220).
+      ******************************************************************
+       FD CHKPTFILE
+           RECORDING MODE F.
+
+       01  CHKPT-RECORD.
+           05  CHKPT-REC-TYPE           PIC X(1).
+               88  CHKPT-TYPE-MAIN          VALUE 'M'.
+               88  CHKPT-TYPE-GROUP         VALUE 'G'.
+           05  CHKPT-RECORD-ID          PIC 9(6).
+           05  CHKPT-PAGE-COUNT         PIC 9(4).
+           05  CHKPT-GRP-CATEGORY       PIC X(28).
+           05  CHKPT-GRP-GROUP          PIC X(28).
+           05  CHKPT-GRP-COUNT          PIC 9(6).
+      ******************************************************************
+       FD PARMFILE
+           RECORDING MODE F.
+
+       01  PARM-RECORD.
+           05  PARM-FILTER-MODE         PIC X(1).
+               88  PARM-FILTER-NONE         VALUE SPACE 'N'.
+               88  PARM-FILTER-DATE         VALUE 'D'.
+               88  PARM-FILTER-AUTHOR       VALUE 'A'.
+           05  PARM-START-DATE          PIC 9(8).
+           05  PARM-END-DATE            PIC 9(8).
+           05  PARM-AUTHOR              PIC X(28).
+      ******************************************************************
+       FD CSVFILE
+           RECORDING MODE V.
+
+       01  CSV-RECORD                   PIC X(250).
       ******************************************************************
 
        WORKING-STORAGE SECTION.
@@ -72,6 +112,48 @@
                VALUE  'TEST LOG REPORT'.
        01  SWITCHES.
            05  TLOG-EOF-SWITCH         PIC X(1) VALUE 'N'.
+       01  WS-PAGE-CONTROL.
+           05  WS-LINE-COUNT           PIC 9(4) VALUE ZERO.
+           05  WS-MAX-LINES            PIC 9(4) VALUE 55.
+           05  WS-PAGE-COUNT           PIC 9(4) VALUE ZERO.
+       01  WS-GROUP-TOTAL-CONTROL.
+           05  WS-GROUP-TOTAL-MAX      PIC 9(4) VALUE 500.
+           05  WS-GROUP-TOTAL-COUNT    PIC 9(4) VALUE ZERO.
+           05  WS-GT-IDX               PIC 9(4) VALUE ZERO.
+           05  WS-GT-FOUND-SW          PIC X(1) VALUE 'N'.
+       01  WS-GROUP-TOTALS.
+           05  WS-GROUP-TOTAL-ENTRY    OCCURS 500 TIMES.
+               10  WS-GT-CATEGORY      PIC X(28).
+               10  WS-GT-GROUP         PIC X(28).
+               10  WS-GT-COUNT         PIC 9(6).
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHKPT-STATUS         PIC X(2) VALUE SPACES.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+           05  WS-SINCE-CHECKPOINT     PIC 9(4) VALUE ZERO.
+           05  WS-RESTART-ID           PIC 9(6) VALUE ZERO.
+       01  WS-PARM-CONTROL.
+           05  WS-PARM-STATUS          PIC X(2) VALUE SPACES.
+           05  WS-FILTER-PASS-SW       PIC X(1) VALUE 'Y'.
+       01  CSV-HEADER-LINE.
+           05  FILLER                  PIC X(56)
+               VALUE
+               'ID,DATE,CATEGORY,GROUP,AUTHOR,EMAIL,SUBJECT,STATUS'.
+       01  GROUP-COUNT-LINE.
+           05  FILLER                  PIC X(10)
+               VALUE  SPACES.
+           05  FILLER                  PIC X(10)
+               VALUE  'CATEGORY: '.
+           05  GRP-CAT-OUT             PIC X(28).
+           05  FILLER                  PIC X(3)
+               VALUE  SPACES.
+           05  FILLER                  PIC X(7)
+               VALUE  'GROUP: '.
+           05  GRP-GRP-OUT             PIC X(28).
+           05  FILLER                  PIC X(3)
+               VALUE  SPACES.
+           05  FILLER                  PIC X(7)
+               VALUE  'COUNT: '.
+           05  GRP-CNT-OUT             PIC ZZZ,ZZ9.
        01  HEADER-3.
            05  FILLER                  PIC X(8)
                VALUE  'ID'.
@@ -83,8 +165,12 @@
                VALUE  'GROUP'.
            05  FILLER                  PIC X(30)
                VALUE  'AUTHOR'.
+           05  FILLER                  PIC X(30)
+               VALUE  'EMAIL'.
            05  FILLER                  PIC X(66)
                VALUE  'SUBJECT'.
+           05  FILLER                  PIC X(8)
+               VALUE  'STATUS'.
        01  OUT-RECORD.
            05  FILLER                  PIC X(2)
                VALUE  SPACES.
@@ -92,6 +178,9 @@
            05  FILLER                  PIC X(2)
                VALUE SPACES.
            05  AUTHOR-OUT              PIC X(28).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EMAIL-OUT               PIC X(28).
            05  FILLER                  PIC X(2)
                VALUE SPACES.
            05  SUBJECT-OUT             PIC X(66).
@@ -109,6 +198,14 @@
            05  FILLER                  PIC X(2)
                VALUE  SPACES.
            05  CATEGORY-OUT            PIC X(28).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  STATUS-OUT              PIC X(8).
+       01  NOTE-LINE.
+           05  FILLER                  PIC X(10)
+               VALUE  SPACES.
+           05  NOTE-TEXT               PIC X(77).
+       01  WS-NOTE-IDX                 PIC 9(2).
        01  DATE-LINE.
            05  FILLER                  PIC X(12)
                VALUE 'REPORT DATE:'.
@@ -121,6 +218,11 @@
            05  FILLER                  PIC X
                VALUE '/'.
            05  DT-DAY                  PIC 9(2).
+           05  FILLER                  PIC X(5)
+               VALUE SPACES.
+           05  FILLER                  PIC X(6)
+               VALUE 'PAGE: '.
+           05  PAGE-NO-OUT             PIC ZZZ9.
        01  HEADER-4.
            05  FILLER                  PIC X(8)
                VALUE '--------'.
@@ -168,6 +270,10 @@
                VALUE '----------'.
            05  FILLER                  PIC X(10)
                VALUE '----------'.
+           05  FILLER                  PIC X(30)
+               VALUE '------------------------------'.
+           05  FILLER                  PIC X(8)
+               VALUE '--------'.
        01  HEADER-1.
            05  FILLER                  PIC X(100)
                VALUE  'HAYNIE RESEARCH & DEVELOPMENT'.
@@ -179,29 +285,268 @@
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:TLOGRPT
       * PROGRAM PATH : .../zOS Cobol/TLOGRPT.cbl
+       MAIN-PROCESS.
+           OPEN INPUT INFILE
+           PERFORM READ-CHECKPOINT
+           PERFORM READ-PARM
+           PERFORM SET-REPORT-DATE
+           IF WS-RESTART-ID > ZERO
+               OPEN EXTEND OUTFILE
+               OPEN EXTEND CSVFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+               OPEN OUTPUT CSVFILE
+               PERFORM WRITE-CSV-HEADER
+               PERFORM PRINT-TITLE
+           END-IF
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO TLOG-EOF-SWITCH
+           END-READ
+           PERFORM SKIP-TO-RESTART-POINT
+           PERFORM DATA-LOOP UNTIL TLOG-EOF-SWITCH = 'Y'
+           IF WS-GROUP-TOTAL-COUNT > ZERO
+               PERFORM WRITE-GROUP-SUMMARY
+           END-IF
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE INFILE OUTFILE CSVFILE
+           STOP RUN.
+      ******************************************************************
+       SET-REPORT-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO DT-YEAR.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO DT-MONTH.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO DT-DAY.
+      ******************************************************************
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-ID.
+           MOVE ZERO TO WS-PAGE-COUNT.
+           MOVE ZERO TO WS-GROUP-TOTAL-COUNT.
+           OPEN INPUT CHKPTFILE
+           IF WS-CHKPT-STATUS = '00'
+               PERFORM UNTIL WS-CHKPT-STATUS NOT = '00'
+                   READ CHKPTFILE
+                       AT END
+                           CONTINUE
+                   END-READ
+                   IF WS-CHKPT-STATUS = '00'
+                       PERFORM RESTORE-CHECKPOINT-RECORD
+                   END-IF
+               END-PERFORM
+               CLOSE CHKPTFILE
+           END-IF.
+      ******************************************************************
+       RESTORE-CHECKPOINT-RECORD.
+           EVALUATE TRUE
+               WHEN CHKPT-TYPE-MAIN
+                   MOVE CHKPT-RECORD-ID TO WS-RESTART-ID
+                   MOVE CHKPT-PAGE-COUNT TO WS-PAGE-COUNT
+               WHEN CHKPT-TYPE-GROUP
+                   IF WS-GROUP-TOTAL-COUNT < WS-GROUP-TOTAL-MAX
+                       ADD 1 TO WS-GROUP-TOTAL-COUNT
+                       MOVE CHKPT-GRP-CATEGORY
+                           TO WS-GT-CATEGORY (WS-GROUP-TOTAL-COUNT)
+                       MOVE CHKPT-GRP-GROUP
+                           TO WS-GT-GROUP (WS-GROUP-TOTAL-COUNT)
+                       MOVE CHKPT-GRP-COUNT
+                           TO WS-GT-COUNT (WS-GROUP-TOTAL-COUNT)
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      ******************************************************************
+       READ-PARM.
+           MOVE SPACE TO PARM-FILTER-MODE.
+           OPEN INPUT PARMFILE
+           IF WS-PARM-STATUS = '00'
+               READ PARMFILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PARMFILE
+           END-IF.
+      ******************************************************************
+       SKIP-TO-RESTART-POINT.
+           IF WS-RESTART-ID > ZERO
+               PERFORM UNTIL TLOG-EOF-SWITCH = 'Y'
+                       OR TEST-RECORD-ID > WS-RESTART-ID
+                   READ INFILE
+                       AT END
+                           MOVE 'Y' TO TLOG-EOF-SWITCH
+                   END-READ
+               END-PERFORM
+           END-IF.
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPTFILE
+           MOVE 'M' TO CHKPT-REC-TYPE
+           MOVE TEST-RECORD-ID TO CHKPT-RECORD-ID
+           MOVE WS-PAGE-COUNT TO CHKPT-PAGE-COUNT
+           MOVE SPACES TO CHKPT-GRP-CATEGORY
+           MOVE SPACES TO CHKPT-GRP-GROUP
+           MOVE ZERO TO CHKPT-GRP-COUNT
+           WRITE CHKPT-RECORD
+           PERFORM VARYING WS-GT-IDX FROM 1 BY 1
+                   UNTIL WS-GT-IDX > WS-GROUP-TOTAL-COUNT
+               MOVE 'G' TO CHKPT-REC-TYPE
+               MOVE ZERO TO CHKPT-RECORD-ID
+               MOVE ZERO TO CHKPT-PAGE-COUNT
+               MOVE WS-GT-CATEGORY (WS-GT-IDX) TO CHKPT-GRP-CATEGORY
+               MOVE WS-GT-GROUP (WS-GT-IDX) TO CHKPT-GRP-GROUP
+               MOVE WS-GT-COUNT (WS-GT-IDX) TO CHKPT-GRP-COUNT
+               WRITE CHKPT-RECORD
+           END-PERFORM
+           CLOSE CHKPTFILE
+           MOVE ZERO TO WS-SINCE-CHECKPOINT.
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPTFILE
+           CLOSE CHKPTFILE.
+      ******************************************************************
       * STMT START LINE NUMBER : 184
       * STMT END LINE NUMBER : 198
        DATA-LOOP.
-           MOVE TEST-RECORD-ID TO ID-OUT.
-           MOVE TEST-YEAR TO YEAR-OUT.
-           MOVE TEST-MONTH TO MONTH-OUT.
-           MOVE TEST-DAY TO DAY-OUT.
-           MOVE TEST-CATEGORY TO CATEGORY-OUT.
-           MOVE TEST-GROUP TO GROUP-OUT.
-           MOVE TEST-AUTHOR TO AUTHOR-OUT.
-           MOVE TEST-SUBJECT TO SUBJECT-OUT.
-           MOVE OUT-RECORD TO OUTFILE-RECORD.
-           WRITE OUTFILE-RECORD.
+           PERFORM FILTER-CHECK
+           IF WS-FILTER-PASS-SW = 'Y'
+               PERFORM ACCUMULATE-GROUP-TOTAL
+               PERFORM CHECK-PAGE-BREAK
+               MOVE TEST-RECORD-ID TO ID-OUT
+               MOVE TEST-YEAR TO YEAR-OUT
+               MOVE TEST-MONTH TO MONTH-OUT
+               MOVE TEST-DAY TO DAY-OUT
+               MOVE TEST-CATEGORY TO CATEGORY-OUT
+               MOVE TEST-GROUP TO GROUP-OUT
+               MOVE TEST-AUTHOR TO AUTHOR-OUT
+               MOVE TEST-EMAIL TO EMAIL-OUT
+               MOVE TEST-SUBJECT TO SUBJECT-OUT
+               MOVE TEST-STATUS TO STATUS-OUT
+               MOVE OUT-RECORD TO OUTFILE-RECORD
+               WRITE OUTFILE-RECORD
+               ADD 1 TO WS-LINE-COUNT
+               PERFORM WRITE-NOTE-LINES
+               PERFORM WRITE-CSV-LINE
+           END-IF
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
            READ INFILE
                AT END
                    MOVE 'Y' TO TLOG-EOF-SWITCH
            END-READ.
+      ******************************************************************
+       FILTER-CHECK.
+           MOVE 'Y' TO WS-FILTER-PASS-SW.
+           EVALUATE TRUE
+               WHEN PARM-FILTER-DATE
+                   IF TEST-DATE-NUM < PARM-START-DATE
+                           OR TEST-DATE-NUM > PARM-END-DATE
+                       MOVE 'N' TO WS-FILTER-PASS-SW
+                   END-IF
+               WHEN PARM-FILTER-AUTHOR
+                   IF TEST-AUTHOR NOT = PARM-AUTHOR
+                       MOVE 'N' TO WS-FILTER-PASS-SW
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      ******************************************************************
+       ACCUMULATE-GROUP-TOTAL.
+           MOVE 'N' TO WS-GT-FOUND-SW.
+           PERFORM VARYING WS-GT-IDX FROM 1 BY 1
+                   UNTIL WS-GT-IDX > WS-GROUP-TOTAL-COUNT
+               IF WS-GT-CATEGORY (WS-GT-IDX) = TEST-CATEGORY
+                       AND WS-GT-GROUP (WS-GT-IDX) = TEST-GROUP
+                   ADD 1 TO WS-GT-COUNT (WS-GT-IDX)
+                   MOVE 'Y' TO WS-GT-FOUND-SW
+               END-IF
+           END-PERFORM.
+           IF WS-GT-FOUND-SW = 'N'
+                   AND WS-GROUP-TOTAL-COUNT < WS-GROUP-TOTAL-MAX
+               ADD 1 TO WS-GROUP-TOTAL-COUNT
+               MOVE TEST-CATEGORY
+                   TO WS-GT-CATEGORY (WS-GROUP-TOTAL-COUNT)
+               MOVE TEST-GROUP
+                   TO WS-GT-GROUP (WS-GROUP-TOTAL-COUNT)
+               MOVE 1 TO WS-GT-COUNT (WS-GROUP-TOTAL-COUNT)
+           END-IF.
+      ******************************************************************
+       CHECK-PAGE-BREAK.
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM PRINT-TITLE
+           END-IF.
+      ******************************************************************
+       WRITE-GROUP-SUMMARY.
+           PERFORM VARYING WS-GT-IDX FROM 1 BY 1
+                   UNTIL WS-GT-IDX > WS-GROUP-TOTAL-COUNT
+               MOVE WS-GT-CATEGORY (WS-GT-IDX) TO GRP-CAT-OUT
+               MOVE WS-GT-GROUP (WS-GT-IDX) TO GRP-GRP-OUT
+               MOVE WS-GT-COUNT (WS-GT-IDX) TO GRP-CNT-OUT
+               MOVE GROUP-COUNT-LINE TO OUTFILE-RECORD
+               WRITE OUTFILE-RECORD
+               ADD 1 TO WS-LINE-COUNT
+               PERFORM CHECK-PAGE-BREAK
+           END-PERFORM.
+      ******************************************************************
+       WRITE-NOTE-LINES.
+           PERFORM VARYING WS-NOTE-IDX FROM 1 BY 1
+                   UNTIL WS-NOTE-IDX > 14
+               IF TEST-NOTE-TBL (WS-NOTE-IDX) NOT = SPACES
+                   MOVE TEST-NOTE-TBL (WS-NOTE-IDX) TO NOTE-TEXT
+                   MOVE NOTE-LINE TO OUTFILE-RECORD
+                   WRITE OUTFILE-RECORD
+                   ADD 1 TO WS-LINE-COUNT
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+       WRITE-CSV-HEADER.
+           MOVE CSV-HEADER-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+      ******************************************************************
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-RECORD.
+           STRING
+                   TEST-RECORD-ID              DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   TEST-YEAR                   DELIMITED BY SIZE
+                   '-'                         DELIMITED BY SIZE
+                   TEST-MONTH                  DELIMITED BY SIZE
+                   '-'                         DELIMITED BY SIZE
+                   TEST-DAY                    DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   FUNCTION TRIM(TEST-CATEGORY) DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   FUNCTION TRIM(TEST-GROUP)   DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   FUNCTION TRIM(TEST-AUTHOR)  DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   FUNCTION TRIM(TEST-EMAIL)   DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   FUNCTION TRIM(TEST-SUBJECT) DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+                   FUNCTION TRIM(TEST-STATUS)  DELIMITED BY SIZE
+                   '"'                         DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:TLOGRPT
       * PROGRAM PATH : .../zOS Cobol/TLOGRPT.cbl
       * STMT START LINE NUMBER : 171
       * STMT END LINE NUMBER : 183
        PRINT-TITLE.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO PAGE-NO-OUT.
            MOVE HEADER-1 TO OUTFILE-RECORD.
            WRITE OUTFILE-RECORD.
            MOVE HEADER-2 TO OUTFILE-RECORD.
@@ -214,5 +559,5 @@
            WRITE OUTFILE-RECORD.
            MOVE HEADER-4 TO OUTFILE-RECORD.
            WRITE OUTFILE-RECORD.
+           MOVE ZERO TO WS-LINE-COUNT.
       ******************************************************************
-           EXIT PROGRAM.
