@@ -61,7 +61,7 @@
 
       ******************************************************************
       * PATH : .../zOS Cobol/TLOGRPT.cbl
-       01  OUTFILE-RECORD              PIC X(200).
+       01  OUTFILE-RECORD              PIC X(220).
       ******************************************************************
 
        WORKING-STORAGE SECTION.
@@ -79,6 +79,9 @@
            05  FILLER                  PIC X(2)
                VALUE SPACES.
            05  AUTHOR-OUT              PIC X(28).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EMAIL-OUT               PIC X(28).
            05  FILLER                  PIC X(2)
                VALUE SPACES.
            05  SUBJECT-OUT             PIC X(66).
@@ -93,6 +96,14 @@
                10  FILLER              PIC X
                    VALUE '-'.
                10  MONTH-OUT           PIC X(2).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  STATUS-OUT              PIC X(8).
+       01  NOTE-LINE.
+           05  FILLER                  PIC X(10)
+               VALUE  SPACES.
+           05  NOTE-TEXT               PIC X(77).
+       01  WS-NOTE-IDX                 PIC 9(2).
       ******************************************************************
 
        LINKAGE SECTION.
@@ -101,6 +112,17 @@
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:TLOGRPT
       * PROGRAM PATH : .../zOS Cobol/TLOGRPT.cbl
+       MAIN-PROCESS.
+           OPEN INPUT INFILE
+           OPEN OUTPUT OUTFILE
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO TLOG-EOF-SWITCH
+           END-READ
+           PERFORM DATA-LOOP UNTIL TLOG-EOF-SWITCH = 'Y'
+           CLOSE INFILE OUTFILE
+           STOP RUN.
+      ******************************************************************
       * STMT START LINE NUMBER : 184
       * STMT END LINE NUMBER : 198
        DATA-LOOP.
@@ -111,12 +133,24 @@
            MOVE TEST-CATEGORY TO CATEGORY-OUT.
            MOVE TEST-GROUP TO GROUP-OUT.
            MOVE TEST-AUTHOR TO AUTHOR-OUT.
+           MOVE TEST-EMAIL TO EMAIL-OUT.
            MOVE TEST-SUBJECT TO SUBJECT-OUT.
+           MOVE TEST-STATUS TO STATUS-OUT.
            MOVE OUT-RECORD TO OUTFILE-RECORD.
            WRITE OUTFILE-RECORD.
+           PERFORM WRITE-NOTE-LINES.
            READ INFILE
                AT END
                    MOVE 'Y' TO TLOG-EOF-SWITCH
            END-READ.
       ******************************************************************
-           EXIT PROGRAM.
\ No newline at end of file
+       WRITE-NOTE-LINES.
+           PERFORM VARYING WS-NOTE-IDX FROM 1 BY 1
+                   UNTIL WS-NOTE-IDX > 14
+               IF TEST-NOTE-TBL (WS-NOTE-IDX) NOT = SPACES
+                   MOVE TEST-NOTE-TBL (WS-NOTE-IDX) TO NOTE-TEXT
+                   MOVE NOTE-LINE TO OUTFILE-RECORD
+                   WRITE OUTFILE-RECORD
+               END-IF
+           END-PERFORM.
+      ******************************************************************
