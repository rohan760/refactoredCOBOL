@@ -0,0 +1,200 @@
+      ******************************************************************
+      * PROGRAM-ID : TLOGEDIT
+      * Front-end edit program for the HAYNIE R&D Test Log (TLOG).
+      * Reads TLOG, checks TEST-DATE/TEST-CATEGORY/TEST-GROUP/
+      * TEST-RECORD-ID against valid-value and duplicate rules, and
+      * routes passing records to TLOGOK and failing records to an
+      * exception report (EXCPRPT) instead of letting them reach
+      * TLOGRPT.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLOGEDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO TLOG.
+           SELECT GOODFILE ASSIGN TO TLOGOK.
+           SELECT EXCPFILE ASSIGN TO EXCPRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INFILE
+           RECORDING MODE F.
+
+       COPY TLOG.
+      ******************************************************************
+       FD GOODFILE
+           RECORDING MODE F.
+
+       01  GOOD-RECORD                 PIC X(1278).
+      ******************************************************************
+       FD EXCPFILE
+           RECORDING MODE V.
+
+       01  EXCP-RECORD                 PIC X(200).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  TLOG-EOF-SWITCH         PIC X(1) VALUE 'N'.
+           05  WS-VALID-SW             PIC X(1) VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT           PIC 9(6) VALUE ZERO.
+           05  WS-GOOD-COUNT           PIC 9(6) VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(6) VALUE ZERO.
+       01  WS-EDIT-CONTROL.
+           05  WS-PREV-ID              PIC 9(6) VALUE ZERO.
+           05  WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+       01  HEADER-1.
+           05  FILLER                  PIC X(100)
+               VALUE  'HAYNIE RESEARCH & DEVELOPMENT'.
+       01  HEADER-2.
+           05  FILLER                  PIC X(100)
+               VALUE  'TEST LOG EDIT EXCEPTION REPORT'.
+       01  HEADER-3.
+           05  FILLER                  PIC X(8)
+               VALUE  'ID'.
+           05  FILLER                  PIC X(32)
+               VALUE  'REASON'.
+           05  FILLER                  PIC X(30)
+               VALUE  'CATEGORY'.
+           05  FILLER                  PIC X(30)
+               VALUE  'GROUP'.
+       01  HEADER-4.
+           05  FILLER                  PIC X(8)
+               VALUE '--------'.
+           05  FILLER                  PIC X(32)
+               VALUE '--------------------------------'.
+           05  FILLER                  PIC X(30)
+               VALUE '------------------------------'.
+           05  FILLER                  PIC X(30)
+               VALUE '------------------------------'.
+       01  EXCP-LINE.
+           05  EXCP-ID-OUT             PIC X(6).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXCP-REASON-OUT         PIC X(30).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXCP-CATEGORY-OUT       PIC X(28).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXCP-GROUP-OUT          PIC X(28).
+       01  SUMMARY-LINE.
+           05  FILLER                  PIC X(18)
+               VALUE  'RECORDS READ     :'.
+           05  SUM-READ-OUT            PIC ZZZ,ZZ9.
+       01  SUMMARY-LINE-2.
+           05  FILLER                  PIC X(18)
+               VALUE  'RECORDS ACCEPTED :'.
+           05  SUM-GOOD-OUT            PIC ZZZ,ZZ9.
+       01  SUMMARY-LINE-3.
+           05  FILLER                  PIC X(18)
+               VALUE  'RECORDS REJECTED :'.
+           05  SUM-REJECT-OUT          PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT INFILE
+           OPEN OUTPUT GOODFILE
+           OPEN OUTPUT EXCPFILE
+           PERFORM PRINT-EXCP-TITLE
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO TLOG-EOF-SWITCH
+           END-READ
+           PERFORM EDIT-LOOP UNTIL TLOG-EOF-SWITCH = 'Y'
+           PERFORM PRINT-EXCP-SUMMARY
+           CLOSE INFILE GOODFILE EXCPFILE
+           STOP RUN.
+      ******************************************************************
+       EDIT-LOOP.
+           ADD 1 TO WS-READ-COUNT.
+           PERFORM VALIDATE-RECORD
+           IF WS-VALID-SW = 'Y'
+               MOVE HRD-TEST-TRACKING-RECORD TO GOOD-RECORD
+               WRITE GOOD-RECORD
+               ADD 1 TO WS-GOOD-COUNT
+               MOVE TEST-RECORD-ID TO WS-PREV-ID
+           ELSE
+               PERFORM WRITE-EXCEPTION
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO TLOG-EOF-SWITCH
+           END-READ.
+      ******************************************************************
+       VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF TEST-CATEGORY = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'BLANK CATEGORY' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-VALID-SW = 'Y' AND TEST-GROUP = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'BLANK GROUP' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-VALID-SW = 'Y' AND TEST-YEAR = 0
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'INVALID YEAR' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-VALID-SW = 'Y'
+                   AND (TEST-MONTH < 1 OR TEST-MONTH > 12)
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'INVALID MONTH' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-VALID-SW = 'Y'
+                   AND (TEST-DAY < 1 OR TEST-DAY > 31)
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'INVALID DAY' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-VALID-SW = 'Y' AND WS-PREV-ID NOT = ZERO
+                   AND TEST-RECORD-ID = WS-PREV-ID
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'DUPLICATE RECORD ID' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-VALID-SW = 'Y' AND WS-PREV-ID NOT = ZERO
+                   AND TEST-RECORD-ID < WS-PREV-ID
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'ID OUT OF ASCENDING ORDER' TO WS-REJECT-REASON
+           END-IF.
+      ******************************************************************
+       WRITE-EXCEPTION.
+           MOVE TEST-RECORD-ID TO EXCP-ID-OUT.
+           MOVE WS-REJECT-REASON TO EXCP-REASON-OUT.
+           MOVE TEST-CATEGORY TO EXCP-CATEGORY-OUT.
+           MOVE TEST-GROUP TO EXCP-GROUP-OUT.
+           MOVE EXCP-LINE TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+      ******************************************************************
+       PRINT-EXCP-TITLE.
+           MOVE HEADER-1 TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+           MOVE HEADER-2 TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+           MOVE SPACES TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+           MOVE HEADER-3 TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+           MOVE HEADER-4 TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+      ******************************************************************
+       PRINT-EXCP-SUMMARY.
+           MOVE WS-READ-COUNT TO SUM-READ-OUT.
+           MOVE WS-GOOD-COUNT TO SUM-GOOD-OUT.
+           MOVE WS-REJECT-COUNT TO SUM-REJECT-OUT.
+           MOVE SPACES TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+           MOVE SUMMARY-LINE TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+           MOVE SUMMARY-LINE-2 TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+           MOVE SUMMARY-LINE-3 TO EXCP-RECORD.
+           WRITE EXCP-RECORD.
+      ******************************************************************
