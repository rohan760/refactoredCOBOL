@@ -0,0 +1,183 @@
+      ******************************************************************
+      * PROGRAM-ID : TLOGSUM
+      * Test Log status summary report for the HAYNIE R&D Test Log
+      * (TLOG). Counts open vs. resolved entries by TEST-CATEGORY and
+      * TEST-GROUP so a reader can see which groups still have open
+      * work without reading the notes text by hand.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLOGSUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO TLOG.
+           SELECT RPTFILE ASSIGN TO SUMRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INFILE
+           RECORDING MODE F.
+
+       COPY TLOG.
+      ******************************************************************
+       FD RPTFILE
+           RECORDING MODE V.
+
+       01  RPT-RECORD                  PIC X(200).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  TLOG-EOF-SWITCH         PIC X(1) VALUE 'N'.
+       01  WS-GROUP-TOTAL-CONTROL.
+           05  WS-GROUP-TOTAL-MAX      PIC 9(4) VALUE 500.
+           05  WS-GROUP-TOTAL-COUNT    PIC 9(4) VALUE ZERO.
+           05  WS-GT-IDX               PIC 9(4) VALUE ZERO.
+           05  WS-GT-CURRENT-IDX       PIC 9(4) VALUE ZERO.
+           05  WS-GT-FOUND-SW          PIC X(1) VALUE 'N'.
+       01  WS-GROUP-TOTALS.
+           05  WS-GROUP-TOTAL-ENTRY    OCCURS 500 TIMES.
+               10  WS-GT-CATEGORY          PIC X(28).
+               10  WS-GT-GROUP             PIC X(28).
+               10  WS-GT-OPEN-COUNT        PIC 9(6).
+               10  WS-GT-RESOLVED-COUNT    PIC 9(6).
+       01  WS-GRAND-TOTALS.
+           05  WS-TOTAL-OPEN-COUNT     PIC 9(6) VALUE ZERO.
+           05  WS-TOTAL-RESOLVED-COUNT PIC 9(6) VALUE ZERO.
+       01  HEADER-1.
+           05  FILLER                  PIC X(100)
+               VALUE  'HAYNIE RESEARCH & DEVELOPMENT'.
+       01  HEADER-2.
+           05  FILLER                  PIC X(100)
+               VALUE  'TEST LOG STATUS SUMMARY REPORT'.
+       01  HEADER-3.
+           05  FILLER                  PIC X(30)
+               VALUE  'CATEGORY'.
+           05  FILLER                  PIC X(30)
+               VALUE  'GROUP'.
+           05  FILLER                  PIC X(10)
+               VALUE  'OPEN'.
+           05  FILLER                  PIC X(10)
+               VALUE  'RESOLVED'.
+       01  HEADER-4.
+           05  FILLER                  PIC X(30)
+               VALUE '------------------------------'.
+           05  FILLER                  PIC X(30)
+               VALUE '------------------------------'.
+           05  FILLER                  PIC X(10)
+               VALUE '----------'.
+           05  FILLER                  PIC X(10)
+               VALUE '----------'.
+       01  GROUP-SUMMARY-LINE.
+           05  GRP-CAT-OUT             PIC X(30).
+           05  GRP-GRP-OUT             PIC X(30).
+           05  GRP-OPEN-OUT            PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(4)
+               VALUE SPACES.
+           05  GRP-RESOLVED-OUT        PIC ZZZ,ZZ9.
+       01  GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE  'GRAND TOTAL'.
+           05  FILLER                  PIC X(30)
+               VALUE SPACES.
+           05  TOT-OPEN-OUT            PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(4)
+               VALUE SPACES.
+           05  TOT-RESOLVED-OUT        PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT INFILE
+           OPEN OUTPUT RPTFILE
+           PERFORM PRINT-TITLE
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO TLOG-EOF-SWITCH
+           END-READ
+           PERFORM SUMMARY-LOOP UNTIL TLOG-EOF-SWITCH = 'Y'
+           IF WS-GROUP-TOTAL-COUNT > ZERO
+               PERFORM WRITE-GROUP-SUMMARY
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL
+           CLOSE INFILE RPTFILE
+           STOP RUN.
+      ******************************************************************
+       SUMMARY-LOOP.
+           PERFORM ACCUMULATE-GROUP-TOTAL
+           PERFORM TALLY-RECORD
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO TLOG-EOF-SWITCH
+           END-READ.
+      ******************************************************************
+       ACCUMULATE-GROUP-TOTAL.
+           MOVE 'N' TO WS-GT-FOUND-SW.
+           MOVE ZERO TO WS-GT-CURRENT-IDX.
+           PERFORM VARYING WS-GT-IDX FROM 1 BY 1
+                   UNTIL WS-GT-IDX > WS-GROUP-TOTAL-COUNT
+               IF WS-GT-CATEGORY (WS-GT-IDX) = TEST-CATEGORY
+                       AND WS-GT-GROUP (WS-GT-IDX) = TEST-GROUP
+                   MOVE 'Y' TO WS-GT-FOUND-SW
+                   MOVE WS-GT-IDX TO WS-GT-CURRENT-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-GT-FOUND-SW = 'N'
+                   AND WS-GROUP-TOTAL-COUNT < WS-GROUP-TOTAL-MAX
+               ADD 1 TO WS-GROUP-TOTAL-COUNT
+               MOVE TEST-CATEGORY
+                   TO WS-GT-CATEGORY (WS-GROUP-TOTAL-COUNT)
+               MOVE TEST-GROUP
+                   TO WS-GT-GROUP (WS-GROUP-TOTAL-COUNT)
+               MOVE ZERO TO WS-GT-OPEN-COUNT (WS-GROUP-TOTAL-COUNT)
+               MOVE ZERO TO WS-GT-RESOLVED-COUNT (WS-GROUP-TOTAL-COUNT)
+               MOVE WS-GROUP-TOTAL-COUNT TO WS-GT-CURRENT-IDX
+           END-IF.
+      ******************************************************************
+       TALLY-RECORD.
+           IF TEST-STATUS-RESOLVED
+               ADD 1 TO WS-TOTAL-RESOLVED-COUNT
+               IF WS-GT-CURRENT-IDX > ZERO
+                   ADD 1 TO WS-GT-RESOLVED-COUNT (WS-GT-CURRENT-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-TOTAL-OPEN-COUNT
+               IF WS-GT-CURRENT-IDX > ZERO
+                   ADD 1 TO WS-GT-OPEN-COUNT (WS-GT-CURRENT-IDX)
+               END-IF
+           END-IF.
+      ******************************************************************
+       WRITE-GROUP-SUMMARY.
+           PERFORM VARYING WS-GT-IDX FROM 1 BY 1
+                   UNTIL WS-GT-IDX > WS-GROUP-TOTAL-COUNT
+               MOVE WS-GT-CATEGORY (WS-GT-IDX) TO GRP-CAT-OUT
+               MOVE WS-GT-GROUP (WS-GT-IDX) TO GRP-GRP-OUT
+               MOVE WS-GT-OPEN-COUNT (WS-GT-IDX) TO GRP-OPEN-OUT
+               MOVE WS-GT-RESOLVED-COUNT (WS-GT-IDX) TO GRP-RESOLVED-OUT
+               MOVE GROUP-SUMMARY-LINE TO RPT-RECORD
+               WRITE RPT-RECORD
+           END-PERFORM.
+      ******************************************************************
+       WRITE-GRAND-TOTAL.
+           MOVE WS-TOTAL-OPEN-COUNT TO TOT-OPEN-OUT.
+           MOVE WS-TOTAL-RESOLVED-COUNT TO TOT-RESOLVED-OUT.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE GRAND-TOTAL-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+      ******************************************************************
+       PRINT-TITLE.
+           MOVE HEADER-1 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE HEADER-2 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE HEADER-3 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE HEADER-4 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+      ******************************************************************
